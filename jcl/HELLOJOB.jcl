@@ -0,0 +1,93 @@
+//HELLOJOB JOB (ACCTNO),'GREETING CARD RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB NAME   : HELLOJOB                                        *
+//* DESCRIPTION: COMPILE/LINK HELLO AND RUN IT AS A BATCH STEP    *
+//*              AGAINST THE NIGHTLY NAMES-FILE. SCHEDULED BY     *
+//*              THE OVERNIGHT BATCH WINDOW.                      *
+//* AUTHOR     : J. BURGER                                        *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//* DATE       INIT  DESCRIPTION                                  *
+//* ---------- ----  ------------------------------------------   *
+//* 2026-08-09 JB    ORIGINAL JOB STREAM.                          *
+//* 2026-08-09 JB    ADDED CHKPT DD FOR HELLO'S RESTART/CHECKPOINT *
+//*                  LOGIC. DISP=MOD SO A RESUBMIT PICKS UP WHERE  *
+//*                  THE LAST ATTEMPT LEFT OFF; DELETE ON A CLEAN  *
+//*                  STEP COMPLETION SO THE NEXT FRESH RUN STARTS  *
+//*                  WITH NO CHECKPOINT HISTORY.                   *
+//* 2026-08-09 JB    ADDED BADGEIF DD - FEEDS THE BADGE-PRINTING   *
+//*                  SYSTEM'S LOADER DIRECTLY.                     *
+//* 2026-08-09 JB    ADDED EMPMAST DD - HELLO NOW LOOKS EACH NAME  *
+//*                  UP ON THE EMPLOYEE MASTER TO TELL VISITORS    *
+//*                  FROM EMPLOYEES. BUMPED VISLOG LRECL TO 89 FOR *
+//*                  THE NEW VL-PERSON-TYPE FIELD.                 *
+//* 2026-08-09 JB    VISLOG/BADGEIF NO LONGER ALLOCATE A NEW GDG   *
+//*                  GENERATION PER RUN - DISP=MOD AGAINST A FIXED *
+//*                  DSN, SAME AS CHKPT, SO A RESTARTED RUN EXTENDS*
+//*                  THE SAME DAY'S DATASET INSTEAD OF STARTING AN *
+//*                  ORPHAN GENERATION. CATLG ON BOTH NORMAL AND   *
+//*                  ABEND (UNLIKE CHKPT, NOTHING IS EVER DELETED  *
+//*                  HERE) SO THE AUDIT TRAIL/BADGE FEED SURVIVE AN*
+//*                  ABEND FOR THE RESTART TO PICK UP. THE NIGHTLY *
+//*                  ARCHIVE STEP THAT RUNS AFTER HELLORPT AND THE *
+//*                  BADGE LOADER HAVE CONSUMED THE DAY'S OUTPUT IS*
+//*                  RESPONSIBLE FOR CLEARING BOTH DATASETS BEFORE *
+//*                  THE NEXT DAY'S RUN.                            *
+//* 2026-08-09 JB    RUN NOW TESTS COMPILE'S RETURN CODE TOO, NOT   *
+//*                  JUST LKED'S - A BYPASSED LKED REPORTS RC=0, SO *
+//*                  A FAILED COMPILE WAS FALLING THROUGH TO RUN    *
+//*                  AGAINST WHATEVER LOAD MODULE WAS ALREADY IN    *
+//*                  THE LOADLIB FROM THE LAST GOOD BUILD.          *
+//*--------------------------------------------------------------*
+//*
+//JCLLIB   JCLLIB ORDER=DPDEPT.PROCLIB
+//*
+//*--------------------------------------------------------------*
+//* STEP 1 - COMPILE HELLO                                        *
+//*--------------------------------------------------------------*
+//COMPILE  EXEC PGM=IGYCRCTL,
+//             PARM='LIB,OBJECT,NODECK,RENT,APOST'
+//STEPLIB  DD DISP=SHR,DSN=IGY.V6R2M0.SIGYCOMP
+//SYSIN    DD DISP=SHR,DSN=DPDEPT.HELLO.SOURCE(HELLO)
+//SYSLIB   DD DISP=SHR,DSN=DPDEPT.HELLO.COPYLIB
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(10,10),RLSE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//*--------------------------------------------------------------*
+//* STEP 2 - LINK-EDIT HELLO INTO THE PRODUCTION LOAD LIBRARY      *
+//*--------------------------------------------------------------*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE),
+//             PARM='LIST,MAP'
+//SYSLIB   DD DISP=SHR,DSN=CEE.SCEELKED
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DISP=SHR,DSN=DPDEPT.HELLO.LOADLIB(HELLO)
+//SYSPRINT DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP 3 - RUN HELLO IN BATCH AGAINST TONIGHT'S NAMES-FILE       *
+//* PARM IS THE OPERATOR ID THAT GOES INTO THE VISITOR-LOG.        *
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=HELLO,PARM='OPR00001',
+//             COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD DISP=SHR,DSN=DPDEPT.HELLO.LOADLIB
+//NAMEIN   DD DISP=SHR,DSN=DPDEPT.HELLO.NAMEIN
+//PRTOUT   DD SYSOUT=*
+//VISLOG   DD DISP=(MOD,CATLG,CATLG),
+//             DSN=DPDEPT.HELLO.VISLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//ERRRPT   DD SYSOUT=*
+//CHKPT    DD DISP=(MOD,DELETE,CATLG),
+//             DSN=DPDEPT.HELLO.CHKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//BADGEIF  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=DPDEPT.HELLO.BADGEIF,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//EMPMAST  DD DISP=SHR,DSN=DPDEPT.HELLO.EMPMAST
