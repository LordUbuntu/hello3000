@@ -1,13 +1,459 @@
-      *> Jacobus Burger (2024)
-      * COBOL
-      * https://www.ibm.com/docs/en/cobol-zos/6.2
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *> I'm afraid to trim whitespace
-       01 Name PIC X(64).
-       PROCEDURE DIVISION.
-           ACCEPT Name.
-           DISPLAY "HELLO, " Name.
-           STOP RUN.
+000010*===============================================================
+000020* PROGRAM-ID : HELLO
+000030* AUTHOR     : J. BURGER
+000040*===============================================================
+000050* MODIFICATION HISTORY
+000060* ----------------------------------------------------------------
+000070* DATE       INIT  DESCRIPTION
+000080* ---------- ----  -------------------------------------------
+000090* 2024-01-01 JB    ORIGINAL PROGRAM - SINGLE-NAME ACCEPT/DISPLAY.
+000100* 2026-08-09 JB    CONVERTED TO BATCH MODE - NAMES-FILE IS NOW
+000110*                  READ UNTIL END OF FILE AND ONE GREETING LINE
+000120*                  IS WRITTEN TO PRINT-FILE PER INPUT RECORD.
+000130*                  RETIRED THE SINGLE-RECORD ACCEPT FORM SINCE
+000140*                  SHIFT-SIZED RUNS NO LONGER NEED OPERATORS TO
+000150*                  RESUBMIT THE JOB FOR EVERY EMPLOYEE.
+000160* 2026-08-09 JB    ADDED VISITOR-LOG TRANSACTION FILE SO EVERY
+000170*                  GREETING LEAVES AN AUDIT TRAIL (NAME, RUN
+000180*                  DATE/TIME AND OPERATOR ID). OPERATOR ID IS
+000190*                  PASSED IN ON THE EXEC PARM.
+000200* 2026-08-09 JB    ADDED VALIDATE-NAME TO REJECT BLANK OR
+000210*                  GARBAGE NAMES BEFORE THE GREETING IS ISSUED.
+000220*                  REJECTS NOW GO TO ERROR-REPORT INSTEAD OF
+000230*                  PRINTING A BLANK GREETING CARD.
+000240* 2026-08-09 JB    NAMES-FILE NOW CARRIES THE FULL VISITOR-RECORD
+000250*                  LAYOUT (COPYBOOK VISITORS) INSTEAD OF A BARE
+000260*                  NAME FIELD, SO DEPARTMENT, BADGE AND VISIT
+000270*                  DATE TRAVEL WITH THE NAME FOR DOWNSTREAM USE.
+000280* 2026-08-09 JB    VISITOR-LOG RECORD LAYOUT MOVED OUT TO THE
+000290*                  NEW VISITLOG COPYBOOK SO HELLORPT CAN SHARE
+000300*                  THE SAME LAYOUT WHEN IT SUMMARIZES THE LOG.
+000310* 2026-08-09 JB    GREETING TEXT IS NOW SELECTED BY VR-LOCALE-CODE
+000320*                  (EVALUATE) INSTEAD OF BEING HARDCODED TO
+000330*                  ENGLISH, SO NON-ENGLISH-SPEAKING VISITORS GET
+000340*                  A GREETING IN THEIR OWN LANGUAGE.
+000350* 2026-08-09 JB    ADDED CHECKPOINT-FILE SO A RESTARTED RUN CAN
+000360*                  SKIP PAST NAMES-FILE RECORDS ALREADY GREETED
+000370*                  BY A PRIOR, ABENDED RUN INSTEAD OF STARTING
+000380*                  OVER FROM RECORD ONE. CHKPT DD SHOULD BE
+000390*                  DISP=(MOD,DELETE,CATLG) SO A CLEAN FINISH
+000400*                  DROPS IT AND AN ABEND LEAVES IT FOR RESTART.
+000410* 2026-08-09 JB    ADDED BADGE-INTERFACE OUTPUT SO THE FRONT
+000420*                  DESK'S BADGE PRINTER CAN PICK UP GREETINGS
+000430*                  AUTOMATICALLY INSTEAD OF RETYPING THEM FROM
+000440*                  A PRINTOUT.
+000450* 2026-08-09 JB    ADDED EMPLOYEE-MASTER LOOKUP SO VR-PERSON-TYPE,
+000460*                  VR-BADGE-NUMBER AND VR-DEPT-CODE ARE SET FROM
+000470*                  THE MASTER FILE INSTEAD OF TRUSTING WHATEVER
+000480*                  CAME IN ON NAMES-FILE. A NAME NOT FOUND ON THE
+000490*                  MASTER IS LOGGED AS A VISITOR RATHER THAN
+000500*                  REJECTED.
+000510* 2026-08-09 JB    NON-MATCHES ON THE EMPLOYEE MASTER NOW CLEAR
+000520*                  VR-BADGE-NUMBER/VR-DEPT-CODE INSTEAD OF
+000530*                  LEAVING WHATEVER NAMES-FILE SUPPLIED. ALSO
+000540*                  CHECK THE MASTER'S OPEN STATUS AND ABEND IF IT
+000550*                  FAILED TO OPEN, AND EXTEND (RATHER THAN
+000560*                  REOPEN) VISITOR-LOG/BADGE-INTERFACE ON A
+000570*                  RESTART SO THE DAY'S RECORDS SURVIVE ACROSS
+000580*                  AN ABEND/RESTART THE SAME WAY CHECKPOINT DOES.
+000590*                  DROPPED THE UNUSED WS-GREETING-LINE FIELD AND
+000600*                  WIRED VR-VISIT-DATE INTO BI-VISIT-DATE.
+000610* 2026-08-09 JB    WIDENED ERROR-LINE TO X(90) - THE REJECTED-NAME
+000620*                  MESSAGE WAS OVERFLOWING AND TRUNCATING THE
+000630*                  NAME IT EXISTS TO SHOW. CHECKPOINT INTERVAL
+000640*                  DROPPED TO EVERY RECORD SO A RESTART CANNOT
+000650*                  RE-GREET AND RE-LOG NAMES A PRIOR RUN ALREADY
+000660*                  PROCESSED.
+000670*===============================================================
+000680 IDENTIFICATION DIVISION.
+000690 PROGRAM-ID. HELLO.
+000700 AUTHOR. J. BURGER.
+000710 INSTALLATION. DATA PROCESSING.
+000720 DATE-WRITTEN. 2024-01-01.
+000730 DATE-COMPILED.
+000740*===============================================================
+000750* ENVIRONMENT DIVISION
+000760*===============================================================
+000770 ENVIRONMENT DIVISION.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT NAMES-FILE ASSIGN TO NAMEIN
+000810         ORGANIZATION IS SEQUENTIAL.
+000820     SELECT PRINT-FILE ASSIGN TO PRTOUT
+000830         ORGANIZATION IS SEQUENTIAL.
+000840     SELECT VISITOR-LOG ASSIGN TO VISLOG
+000850         ORGANIZATION IS SEQUENTIAL.
+000860     SELECT ERROR-REPORT ASSIGN TO ERRRPT
+000870         ORGANIZATION IS SEQUENTIAL.
+000880     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+000890         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000910     SELECT BADGE-INTERFACE ASSIGN TO BADGEIF
+000920         ORGANIZATION IS SEQUENTIAL.
+000930     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+000940         ORGANIZATION IS INDEXED
+000950         ACCESS MODE IS RANDOM
+000960         RECORD KEY IS EM-NAME
+000970         FILE STATUS IS WS-EMPMAST-STATUS.
+000980*===============================================================
+000990* DATA DIVISION
+001000*===============================================================
+001010 DATA DIVISION.
+001020 FILE SECTION.
+001030 FD  NAMES-FILE
+001040     RECORDING MODE IS F.
+001050     COPY VISITORS.
+
+001060 FD  PRINT-FILE
+001070     RECORDING MODE IS F.
+001080 01  PRINT-LINE                     PIC X(80).
+
+001090 FD  VISITOR-LOG
+001100     RECORDING MODE IS F.
+001110     COPY VISITLOG.
+
+001120 FD  ERROR-REPORT
+001130     RECORDING MODE IS F.
+001140 01  ERROR-LINE                     PIC X(90).
+
+001150 FD  CHECKPOINT-FILE
+001160     RECORDING MODE IS F.
+001170 01  CHECKPOINT-RECORD.
+001180     05 CK-RECORD-NUMBER             PIC 9(07).
+001190     05 CK-NAME                      PIC X(64).
+001200     05 CK-RUN-DATE                  PIC 9(08).
+
+001210 FD  BADGE-INTERFACE
+001220     RECORDING MODE IS F.
+001230     COPY BADGEIF.
+
+001240 FD  EMPLOYEE-MASTER.
+001250     COPY EMPMAST.
+
+001260 WORKING-STORAGE SECTION.
+001270*---------------------------------------------------------------
+001280* SWITCHES
+001290*---------------------------------------------------------------
+001300 01  WS-SWITCHES.
+001310     05 WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+001320         88 WS-END-OF-NAMES                    VALUE 'Y'.
+001330     05 WS-VALID-NAME-SWITCH         PIC X(01) VALUE 'Y'.
+001340         88 WS-NAME-IS-VALID                   VALUE 'Y'.
+001350         88 WS-NAME-IS-INVALID                 VALUE 'N'.
+
+001360*---------------------------------------------------------------
+001370* WORK AREAS
+001380*---------------------------------------------------------------
+001390 01  WS-GREETING-TEXT                PIC X(10).
+
+001400 01  WS-RUN-INFO.
+001410     05 WS-RUN-DATE                  PIC 9(08).
+001420     05 WS-RUN-TIME                  PIC 9(08).
+001430     05 WS-OPERATOR-ID               PIC X(08) VALUE SPACES.
+
+001440 01  WS-NAME-EDIT.
+001450     05 WS-CHAR-INDEX                PIC 9(02) COMP.
+001460     05 WS-ONE-CHAR                  PIC X(01).
+
+001470 01  WS-CHECKPOINT-STATUS            PIC X(02) VALUE SPACES.
+
+001480 01  WS-EMPMAST-STATUS               PIC X(02) VALUE SPACES.
+
+001490 01  WS-CHECKPOINT-SWITCH            PIC X(01) VALUE 'N'.
+001500     88 WS-END-OF-CHECKPOINT                   VALUE 'Y'.
+
+001510 01  WS-CHECKPOINT-CONTROL.
+001520     05 WS-CHECKPOINT-INTERVAL       PIC 9(04) COMP VALUE 0001.
+001530     05 WS-RECORD-COUNT              PIC 9(07) COMP VALUE 0.
+001540     05 WS-RESTART-COUNT             PIC 9(07) COMP VALUE 0.
+001550     05 WS-CHECK-QUOTIENT            PIC 9(07) COMP VALUE 0.
+001560     05 WS-CHECK-REMAINDER           PIC 9(04) COMP VALUE 0.
+
+001570*===============================================================
+001580* LINKAGE SECTION - OPERATOR ID ARRIVES VIA THE EXEC PARM
+001590*===============================================================
+001600 LINKAGE SECTION.
+001610 01  DL-PARM-AREA.
+001620     05 DL-PARM-LENGTH                PIC S9(4) COMP.
+001630     05 DL-OPERATOR-ID                PIC X(08).
+
+001640 PROCEDURE DIVISION USING DL-PARM-AREA.
+001650*===============================================================
+001660* 0000-MAINLINE
+001670*===============================================================
+001680 0000-MAINLINE.
+001690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001700     PERFORM 2000-PROCESS-NAMES THRU 2000-EXIT
+001710         UNTIL WS-END-OF-NAMES.
+001720     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001730     STOP RUN.
+
+001740*===============================================================
+001750* 1000-INITIALIZE - OPEN FILES, CAPTURE RUN INFO, PRIME READ
+001760*===============================================================
+001770 1000-INITIALIZE.
+001780     MOVE DL-OPERATOR-ID TO WS-OPERATOR-ID.
+001790     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001800     ACCEPT WS-RUN-TIME FROM TIME.
+001810     OPEN INPUT NAMES-FILE.
+001820     OPEN OUTPUT PRINT-FILE.
+001830     OPEN OUTPUT ERROR-REPORT.
+001840     PERFORM 1150-GET-RESTART-POINT THRU 1150-EXIT.
+001850     PERFORM 1155-OPEN-RESTARTABLE-FILES THRU 1155-EXIT.
+001860     OPEN INPUT EMPLOYEE-MASTER.
+001870     IF WS-EMPMAST-STATUS NOT = '00'
+001880         DISPLAY 'HELLO0001 EMPLOYEE MASTER OPEN FAILED, STATUS '
+001890                 WS-EMPMAST-STATUS
+001900         MOVE 16 TO RETURN-CODE
+001910         STOP RUN
+001920     END-IF.
+001930     PERFORM 8000-READ-NAMES-FILE THRU 8000-EXIT.
+001940     PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT.
+001950 1000-EXIT.
+001960     EXIT.
+
+001970*===============================================================
+001980* 1150-GET-RESTART-POINT - FIND HOW FAR A PRIOR RUN GOT
+001990*===============================================================
+002000 1150-GET-RESTART-POINT.
+002010     OPEN INPUT CHECKPOINT-FILE.
+002020     IF WS-CHECKPOINT-STATUS = '00'
+002030         PERFORM 1160-READ-CHECKPOINT THRU 1160-EXIT
+002040         PERFORM 1170-CAPTURE-CHECKPOINT THRU 1170-EXIT
+002050             UNTIL WS-END-OF-CHECKPOINT
+002060         CLOSE CHECKPOINT-FILE
+002070     END-IF.
+002080     OPEN OUTPUT CHECKPOINT-FILE.
+002090 1150-EXIT.
+002100     EXIT.
+
+002110*===============================================================
+002120* 1155-OPEN-RESTARTABLE-FILES - EXTEND ON RESTART, ELSE FRESH
+002130* VISITOR-LOG AND BADGE-INTERFACE MUST KEEP THE WHOLE DAY'S
+002140* RECORDS ACROSS A RESTART, SO A RESTARTED RUN EXTENDS THE SAME
+002150* DATASET A PRIOR ABENDED RUN LEFT BEHIND INSTEAD OF STARTING A
+002160* NEW, EMPTY ONE.
+002170*===============================================================
+002180 1155-OPEN-RESTARTABLE-FILES.
+002190     IF WS-RESTART-COUNT > 0
+002200         OPEN EXTEND VISITOR-LOG
+002210         OPEN EXTEND BADGE-INTERFACE
+002220     ELSE
+002230         OPEN OUTPUT VISITOR-LOG
+002240         OPEN OUTPUT BADGE-INTERFACE
+002250     END-IF.
+002260 1155-EXIT.
+002270     EXIT.
+
+002280*===============================================================
+002290* 1160-READ-CHECKPOINT - READ-AHEAD LOGIC FOR CHECKPOINT-FILE
+002300*===============================================================
+002310 1160-READ-CHECKPOINT.
+002320     READ CHECKPOINT-FILE
+002330         AT END
+002340             SET WS-END-OF-CHECKPOINT TO TRUE
+002350     END-READ.
+002360 1160-EXIT.
+002370     EXIT.
+
+002380*===============================================================
+002390* 1170-CAPTURE-CHECKPOINT - KEEP THE LAST CHECKPOINT SEEN
+002400*===============================================================
+002410 1170-CAPTURE-CHECKPOINT.
+002420     MOVE CK-RECORD-NUMBER TO WS-RESTART-COUNT.
+002430     PERFORM 1160-READ-CHECKPOINT THRU 1160-EXIT.
+002440 1170-EXIT.
+002450     EXIT.
+
+002460*===============================================================
+002470* 1200-SKIP-PROCESSED-RECORDS - FAST-FORWARD PAST OLD WORK
+002480*===============================================================
+002490 1200-SKIP-PROCESSED-RECORDS.
+002500     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+002510         UNTIL WS-RECORD-COUNT >= WS-RESTART-COUNT
+002520            OR WS-END-OF-NAMES.
+002530 1200-EXIT.
+002540     EXIT.
+
+002550*===============================================================
+002560* 1210-SKIP-ONE-RECORD - DISCARD ONE ALREADY-PROCESSED RECORD
+002570*===============================================================
+002580 1210-SKIP-ONE-RECORD.
+002590     ADD 1 TO WS-RECORD-COUNT.
+002600     PERFORM 8000-READ-NAMES-FILE THRU 8000-EXIT.
+002610 1210-EXIT.
+002620     EXIT.
+
+002630*===============================================================
+002640* 2000-PROCESS-NAMES - VALIDATE, THEN GREET OR REJECT
+002650*===============================================================
+002660 2000-PROCESS-NAMES.
+002670     ADD 1 TO WS-RECORD-COUNT.
+002680     PERFORM 2100-VALIDATE-NAME THRU 2100-EXIT.
+002690     IF WS-NAME-IS-INVALID
+002700         PERFORM 2050-WRITE-ERROR-LINE THRU 2050-EXIT
+002710     ELSE
+002720         PERFORM 2060-RECONCILE-EMPLOYEE THRU 2060-EXIT
+002730         PERFORM 2075-SELECT-GREETING-TEXT THRU 2075-EXIT
+002740         MOVE SPACES TO PRINT-LINE
+002750         STRING WS-GREETING-TEXT DELIMITED BY SPACE
+002760                ', '             DELIMITED BY SIZE
+002770                VR-NAME          DELIMITED BY SIZE
+002780           INTO PRINT-LINE
+002790         WRITE PRINT-LINE
+002800         PERFORM 2200-WRITE-VISITOR-LOG THRU 2200-EXIT
+002810         PERFORM 2300-WRITE-BADGE-INTERFACE THRU 2300-EXIT
+002820     END-IF.
+002830     PERFORM 2900-TAKE-CHECKPOINT THRU 2900-EXIT.
+002840     PERFORM 8000-READ-NAMES-FILE THRU 8000-EXIT.
+002850 2000-EXIT.
+002860     EXIT.
+
+002870*===============================================================
+002880* 2900-TAKE-CHECKPOINT - RECORD PROGRESS EVERY N RECORDS
+002890*===============================================================
+002900 2900-TAKE-CHECKPOINT.
+002910     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+002920         GIVING WS-CHECK-QUOTIENT
+002930         REMAINDER WS-CHECK-REMAINDER.
+002940     IF WS-CHECK-REMAINDER = 0
+002950         MOVE WS-RECORD-COUNT TO CK-RECORD-NUMBER
+002960         MOVE VR-NAME          TO CK-NAME
+002970         MOVE WS-RUN-DATE      TO CK-RUN-DATE
+002980         WRITE CHECKPOINT-RECORD
+002990     END-IF.
+003000 2900-EXIT.
+003010     EXIT.
+
+003020*===============================================================
+003030* 2060-RECONCILE-EMPLOYEE - LOOK UP THE NAME ON THE EMPLOYEE
+003040* MASTER. A MATCH MEANS THE VISITOR-LOG SHOWS 'EMPLOYEE' AND
+003050* PICKS UP THE MASTER'S BADGE NUMBER AND DEPARTMENT CODE; NO
+003060* MATCH MEANS THE PERSON IS LOGGED AS A VISITOR.
+003070*===============================================================
+003080 2060-RECONCILE-EMPLOYEE.
+003090     MOVE VR-NAME TO EM-NAME.
+003100     READ EMPLOYEE-MASTER
+003110         INVALID KEY
+003120             SET VR-VISITOR TO TRUE
+003130             MOVE SPACES TO VR-BADGE-NUMBER
+003140             MOVE SPACES TO VR-DEPT-CODE
+003150         NOT INVALID KEY
+003160             SET VR-EMPLOYEE TO TRUE
+003170             MOVE EM-BADGE-NUMBER TO VR-BADGE-NUMBER
+003180             MOVE EM-DEPT-CODE    TO VR-DEPT-CODE
+003190     END-READ.
+003200 2060-EXIT.
+003210     EXIT.
+
+003220*===============================================================
+003230* 2075-SELECT-GREETING-TEXT - PICK GREETING WORD BY LOCALE CODE
+003240*===============================================================
+003250 2075-SELECT-GREETING-TEXT.
+003260     EVALUATE VR-LOCALE-CODE
+003270         WHEN 'ESP'
+003280             MOVE 'HOLA'    TO WS-GREETING-TEXT
+003290         WHEN 'FRA'
+003300             MOVE 'BONJOUR' TO WS-GREETING-TEXT
+003310         WHEN OTHER
+003320             MOVE 'HELLO'   TO WS-GREETING-TEXT
+003330     END-EVALUATE.
+003340 2075-EXIT.
+003350     EXIT.
+
+003360*===============================================================
+003370* 2050-WRITE-ERROR-LINE - LOG A REJECTED NAME TO ERROR-REPORT
+003380*===============================================================
+003390 2050-WRITE-ERROR-LINE.
+003400     MOVE SPACES TO ERROR-LINE.
+003410     STRING 'REJECTED - INVALID NAME: ' DELIMITED BY SIZE
+003420            VR-NAME                    DELIMITED BY SIZE
+003430       INTO ERROR-LINE.
+003440     WRITE ERROR-LINE.
+003450 2050-EXIT.
+003460     EXIT.
+
+003470*===============================================================
+003480* 2100-VALIDATE-NAME - REJECT SPACES OR DISALLOWED CHARACTERS
+003490*===============================================================
+003500 2100-VALIDATE-NAME.
+003510     SET WS-NAME-IS-VALID TO TRUE.
+003520     IF VR-NAME = SPACES
+003530         SET WS-NAME-IS-INVALID TO TRUE
+003540         GO TO 2100-EXIT
+003550     END-IF.
+003560     PERFORM 2150-CHECK-ONE-CHAR THRU 2150-EXIT
+003570         VARYING WS-CHAR-INDEX FROM 1 BY 1
+003580         UNTIL WS-CHAR-INDEX > 64
+003590            OR WS-NAME-IS-INVALID.
+003600 2100-EXIT.
+003610     EXIT.
+
+003620*===============================================================
+003630* 2150-CHECK-ONE-CHAR - ALLOW LETTERS, SPACE, HYPHEN, QUOTE, DOT
+003640*===============================================================
+003650 2150-CHECK-ONE-CHAR.
+003660     MOVE VR-NAME(WS-CHAR-INDEX:1) TO WS-ONE-CHAR.
+003670     IF WS-ONE-CHAR NOT = SPACE
+003680        AND (WS-ONE-CHAR < 'A' OR WS-ONE-CHAR > 'Z')
+003690        AND (WS-ONE-CHAR < 'a' OR WS-ONE-CHAR > 'z')
+003700        AND WS-ONE-CHAR NOT = '-'
+003710        AND WS-ONE-CHAR NOT = QUOTE
+003720        AND WS-ONE-CHAR NOT = '.'
+003730         SET WS-NAME-IS-INVALID TO TRUE
+003740     END-IF.
+003750 2150-EXIT.
+003760     EXIT.
+
+003770*===============================================================
+003780* 2200-WRITE-VISITOR-LOG - RECORD THE AUDIT TRAIL ENTRY
+003790*===============================================================
+003800 2200-WRITE-VISITOR-LOG.
+003810     MOVE SPACES           TO VISITOR-LOG-RECORD.
+003820     MOVE VR-NAME           TO VL-NAME.
+003830     MOVE WS-RUN-DATE       TO VL-RUN-DATE.
+003840     MOVE WS-RUN-TIME       TO VL-RUN-TIME.
+003850     MOVE WS-OPERATOR-ID    TO VL-OPERATOR-ID.
+003860     MOVE VR-PERSON-TYPE    TO VL-PERSON-TYPE.
+003870     WRITE VISITOR-LOG-RECORD.
+003880 2200-EXIT.
+003890     EXIT.
+
+003900*===============================================================
+003910* 2300-WRITE-BADGE-INTERFACE - FEED THE BADGE-PRINTER LOADER
+003920*===============================================================
+003930 2300-WRITE-BADGE-INTERFACE.
+003940     MOVE SPACES              TO BADGE-INTERFACE-RECORD.
+003950     MOVE VR-NAME              TO BI-NAME.
+003960     MOVE VR-BADGE-NUMBER      TO BI-BADGE-NUMBER.
+003970     MOVE VR-DEPT-CODE         TO BI-DEPT-CODE.
+003980     MOVE VR-PERSON-TYPE       TO BI-PERSON-TYPE.
+003990     MOVE VR-VISIT-DATE        TO BI-VISIT-DATE.
+004000     WRITE BADGE-INTERFACE-RECORD.
+004010 2300-EXIT.
+004020     EXIT.
+
+004030*===============================================================
+004040* 8000-READ-NAMES-FILE - READ-AHEAD LOGIC FOR NAMES-FILE
+004050*===============================================================
+004060 8000-READ-NAMES-FILE.
+004070     READ NAMES-FILE
+004080         AT END
+004090             SET WS-END-OF-NAMES TO TRUE
+004100     END-READ.
+004110 8000-EXIT.
+004120     EXIT.
+
+004130*===============================================================
+004140* 9000-TERMINATE - CLOSE FILES
+004150*===============================================================
+004160 9000-TERMINATE.
+004170     CLOSE NAMES-FILE.
+004180     CLOSE PRINT-FILE.
+004190     CLOSE VISITOR-LOG.
+004200     CLOSE ERROR-REPORT.
+004210     CLOSE CHECKPOINT-FILE.
+004220     CLOSE BADGE-INTERFACE.
+004230     CLOSE EMPLOYEE-MASTER.
+004240 9000-EXIT.
+004250     EXIT.
