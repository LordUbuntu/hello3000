@@ -0,0 +1,19 @@
+000010*===============================================================
+000020* COPYBOOK   : BADGEIF.CPY
+000030* DESCRIPTION: DOWNSTREAM INTERFACE RECORD PICKED UP BY THE
+000040*              FRONT-DESK BADGE-PRINTING SYSTEM'S LOADER. ONE
+000050*              RECORD PER GREETED NAME.
+000060* AUTHOR     : J. BURGER
+000070*===============================================================
+000080* MODIFICATION HISTORY
+000090* ----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 2026-08-09 JB    ORIGINAL COPYBOOK.
+000130*===============================================================
+000140 01  BADGE-INTERFACE-RECORD.
+000150     05 BI-NAME                      PIC X(64).
+000160     05 BI-BADGE-NUMBER              PIC X(10).
+000170     05 BI-DEPT-CODE                 PIC X(04).
+000180     05 BI-PERSON-TYPE               PIC X(01).
+000190     05 BI-VISIT-DATE                PIC 9(08).
