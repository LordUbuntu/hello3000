@@ -0,0 +1,17 @@
+000010*===============================================================
+000020* COPYBOOK   : EMPMAST.CPY
+000030* DESCRIPTION: EMPLOYEE MASTER RECORD - ONE ENTRY PER KNOWN
+000040*              EMPLOYEE, KEYED BY NAME, USED TO RECONCILE
+000050*              INCOMING GREETING NAMES AS EMPLOYEE OR VISITOR.
+000060* AUTHOR     : J. BURGER
+000070*===============================================================
+000080* MODIFICATION HISTORY
+000090* ----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 2026-08-09 JB    ORIGINAL COPYBOOK.
+000130*===============================================================
+000140 01  EMPLOYEE-MASTER-RECORD.
+000150     05 EM-NAME                      PIC X(64).
+000160     05 EM-BADGE-NUMBER              PIC X(10).
+000170     05 EM-DEPT-CODE                 PIC X(04).
