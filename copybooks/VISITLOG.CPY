@@ -0,0 +1,25 @@
+000010*===============================================================
+000020* COPYBOOK   : VISITLOG.CPY
+000030* DESCRIPTION: SHARED VISITOR-LOG TRANSACTION RECORD - WRITTEN
+000040*              BY HELLO FOR EVERY GREETING ISSUED AND READ BY
+000050*              HELLORPT TO BUILD THE DAILY SUMMARY.
+000060* AUTHOR     : J. BURGER
+000070*===============================================================
+000080* MODIFICATION HISTORY
+000090* ----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  -------------------------------------------
+000120* 2026-08-09 JB    ORIGINAL COPYBOOK - PULLED OUT OF HELLO SO
+000130*                  HELLORPT CAN SHARE THE SAME RECORD LAYOUT.
+000140* 2026-08-09 JB    ADDED VL-PERSON-TYPE SO THE LOG SHOWS WHETHER
+000150*                  EACH GREETING WENT TO A KNOWN EMPLOYEE OR AN
+000160*                  UNRECOGNIZED VISITOR.
+000170*===============================================================
+000180 01  VISITOR-LOG-RECORD.
+000190     05 VL-NAME                      PIC X(64).
+000200     05 VL-RUN-DATE                  PIC 9(08).
+000210     05 VL-RUN-TIME                  PIC 9(08).
+000220     05 VL-OPERATOR-ID               PIC X(08).
+000230     05 VL-PERSON-TYPE               PIC X(01).
+000240         88 VL-EMPLOYEE                        VALUE 'E'.
+000250         88 VL-VISITOR                         VALUE 'V'.
