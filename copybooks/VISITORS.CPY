@@ -0,0 +1,29 @@
+000010*===============================================================
+000020* COPYBOOK   : VISITORS.CPY
+000030* DESCRIPTION: SHARED VISITOR-RECORD LAYOUT - COPY THIS INTO
+000040*              THE FILE SECTION OR WORKING-STORAGE OF ANY
+000050*              PROGRAM THAT READS, WRITES OR BUILDS VISITOR
+000060*              INFORMATION SO ALL PROGRAMS AGREE ON ONE LAYOUT.
+000070* AUTHOR     : J. BURGER
+000080*===============================================================
+000090* MODIFICATION HISTORY
+000100* ----------------------------------------------------------------
+000110* DATE       INIT  DESCRIPTION
+000120* ---------- ----  -------------------------------------------
+000130* 2026-08-09 JB    ORIGINAL COPYBOOK - REPLACES THE OLD FLAT
+000140*                  PIC X(64) NAME FIELD WITH A PROPER GROUP
+000150*                  ITEM (NAME, DEPARTMENT, VISITOR/EMPLOYEE
+000160*                  FLAG, BADGE NUMBER, VISIT DATE).
+000170* 2026-08-09 JB    ADDED VR-LOCALE-CODE SO THE FRONT DESK CAN
+000180*                  REQUEST A GREETING IN THE VISITOR'S OWN
+000190*                  LANGUAGE INSTEAD OF ENGLISH ONLY.
+000200*===============================================================
+000210 01  VISITOR-RECORD.
+000220     05 VR-NAME                      PIC X(64).
+000230     05 VR-DEPT-CODE                 PIC X(04).
+000240     05 VR-PERSON-TYPE               PIC X(01).
+000250         88 VR-EMPLOYEE                        VALUE 'E'.
+000260         88 VR-VISITOR                         VALUE 'V'.
+000270     05 VR-BADGE-NUMBER              PIC X(10).
+000280     05 VR-VISIT-DATE                PIC 9(08).
+000290     05 VR-LOCALE-CODE               PIC X(03).
