@@ -0,0 +1,357 @@
+000010*===============================================================
+000020* PROGRAM-ID : HELLORPT
+000030* AUTHOR     : J. BURGER
+000040*===============================================================
+000050* MODIFICATION HISTORY
+000060* ----------------------------------------------------------------
+000070* DATE       INIT  DESCRIPTION
+000080* ---------- ----  -------------------------------------------
+000090* 2026-08-09 JB    ORIGINAL PROGRAM - SORTS THE VISITOR-LOG BY
+000100*                  NAME AND PRODUCES A DAILY SUMMARY REPORT:
+000110*                  TOTAL GREETINGS, DISTINCT NAMES AND A LISTING
+000120*                  OF REPEAT VISITORS (NAMES SEEN MORE THAN
+000130*                  ONCE IN THE LOG).
+000140* 2026-08-09 JB    WIDENED DUP-LINE TO X(90) - THE REPEAT-VISITOR
+000150*                  LINE WAS OVERFLOWING THE 80-BYTE WORK RECORD
+000160*                  AND TRUNCATING THE TAIL OF EVERY LINE IT WROTE.
+000170* 2026-08-09 JB    WIDENED WS-EDIT-COUNT TO MATCH THE PIC 9(07)
+000180*                  COUNTERS IT EDITS - IT WAS ONE DIGIT SHORT AND
+000190*                  WOULD HAVE TRUNCATED THE HIGH-ORDER DIGIT PAST
+000200*                  999,999. ADDED A WEEK-TO-DATE GREETING TOTAL,
+000210*                  ROLLED OVER EACH MONDAY AND CARRIED BETWEEN
+000220*                  RUNS IN A SMALL WEEKLY-TOTALS FILE, SINCE
+000230*                  VISITOR-LOG ITSELF IS CLEARED EVERY NIGHT AND
+000240*                  CANNOT ANSWER A "THIS WEEK" QUESTION ON ITS
+000250*                  OWN. DISTINCT-NAME AND DUPLICATE-NAME FIGURES
+000260*                  REMAIN DAILY ONLY - A TRUE WEEKLY VERSION OF
+000270*                  THOSE WOULD REQUIRE CARRYING A WEEK'S WORTH OF
+000280*                  NAMES FORWARD, NOT JUST A RUNNING COUNT, AND
+000290*                  WASN'T WORTH THE DATASET SIZE FOR WHAT ANYONE
+000300*                  ACTUALLY ASKED THIS REPORT FOR.
+000310*===============================================================
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. HELLORPT.
+000340 AUTHOR. J. BURGER.
+000350 INSTALLATION. DATA PROCESSING.
+000360 DATE-WRITTEN. 2026-08-09.
+000370 DATE-COMPILED.
+000380*===============================================================
+000390* ENVIRONMENT DIVISION
+000400*===============================================================
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT VISITOR-LOG ASSIGN TO VISLOG
+000450         ORGANIZATION IS SEQUENTIAL.
+000460     SELECT SORT-WORK ASSIGN TO SORTWK.
+000470     SELECT DUP-WORK-FILE ASSIGN TO DUPWRK
+000480         ORGANIZATION IS SEQUENTIAL.
+000490     SELECT SUMMARY-REPORT ASSIGN TO RPTOUT
+000500         ORGANIZATION IS SEQUENTIAL.
+000510     SELECT WEEKLY-TOTALS ASSIGN TO WKLYTOT
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-WEEKLY-STATUS.
+000540*===============================================================
+000550* DATA DIVISION
+000560*===============================================================
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  VISITOR-LOG
+000600     RECORDING MODE IS F.
+000610     COPY VISITLOG.
+
+000620 SD  SORT-WORK.
+000630     COPY VISITLOG
+000640         REPLACING ==VISITOR-LOG-RECORD== BY ==SORT-WORK-RECORD==.
+
+000650 FD  DUP-WORK-FILE
+000660     RECORDING MODE IS F.
+000670 01  DUP-LINE                        PIC X(90).
+
+000680 FD  SUMMARY-REPORT
+000690     RECORDING MODE IS F.
+000700 01  RPT-LINE                        PIC X(132).
+
+000710 FD  WEEKLY-TOTALS
+000720     RECORDING MODE IS F.
+000730 01  WEEKLY-RECORD.
+000740     05 WK-WEEK-ENDING-DATE           PIC 9(08).
+000750     05 WK-TOTAL-GREETINGS            PIC 9(09).
+
+000760 WORKING-STORAGE SECTION.
+000770*---------------------------------------------------------------
+000780* SWITCHES
+000790*---------------------------------------------------------------
+000800 01  WS-SWITCHES.
+000810     05 WS-SORT-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000820         88 WS-END-OF-SORT                     VALUE 'Y'.
+000830     05 WS-DUP-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000840         88 WS-END-OF-DUP                      VALUE 'Y'.
+
+000850*---------------------------------------------------------------
+000860* COUNTERS AND WORK AREAS
+000870*---------------------------------------------------------------
+000880 01  WS-COUNTERS.
+000890     05 WS-TOTAL-GREETINGS           PIC 9(07) COMP VALUE 0.
+000900     05 WS-DISTINCT-NAMES            PIC 9(07) COMP VALUE 0.
+000910     05 WS-CURRENT-NAME-COUNT        PIC 9(05) COMP VALUE 0.
+000920     05 WS-DUPLICATE-COUNT           PIC 9(05) COMP VALUE 0.
+
+000930 01  WS-PRIOR-NAME                   PIC X(64) VALUE SPACES.
+
+000940 01  WS-PAGE-INFO.
+000950     05 WS-PAGE-NUMBER               PIC 9(04) VALUE 1.
+000960     05 WS-RUN-DATE                  PIC 9(08).
+
+000970 01  WS-WEEKLY-STATUS                PIC X(02) VALUE SPACES.
+
+000980 01  WS-WEEKLY-FIELDS.
+000990     05 WS-DAY-OF-WEEK               PIC 9(01) VALUE 0.
+001000     05 WS-WEEKLY-TOTAL              PIC 9(09) COMP VALUE 0.
+
+001010 01  WS-EDIT-FIELDS.
+001020     05 WS-EDIT-COUNT                PIC ZZZ,ZZZ,ZZ9.
+001030     05 WS-EDIT-REPEAT               PIC ZZ,ZZ9.
+001040     05 WS-EDIT-DATE                 PIC 9999/99/99.
+001050     05 WS-EDIT-PAGE                 PIC ZZZ9.
+001060     05 WS-EDIT-WEEKLY               PIC ZZZ,ZZZ,ZZ9.
+
+001070 PROCEDURE DIVISION.
+001080*===============================================================
+001090* 0000-MAINLINE
+001100*===============================================================
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001130     PERFORM 7000-PRODUCE-REPORT THRU 7000-EXIT.
+001140     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001150     STOP RUN.
+
+001160*===============================================================
+001170* 1000-INITIALIZE - OPEN OUTPUT FILES AND PRINT HEADINGS
+001180*===============================================================
+001190 1000-INITIALIZE.
+001200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001210     OPEN OUTPUT SUMMARY-REPORT.
+001220     OPEN OUTPUT DUP-WORK-FILE.
+001230     PERFORM 1100-WRITE-REPORT-HEADINGS THRU 1100-EXIT.
+001240 1000-EXIT.
+001250     EXIT.
+
+001260*===============================================================
+001270* 1100-WRITE-REPORT-HEADINGS - PAGE AND DATE STAMPED TITLE
+001280*===============================================================
+001290 1100-WRITE-REPORT-HEADINGS.
+001300     MOVE WS-RUN-DATE  TO WS-EDIT-DATE.
+001310     MOVE WS-PAGE-NUMBER TO WS-EDIT-PAGE.
+001320     MOVE SPACES TO RPT-LINE.
+001330     STRING 'HELLO DAILY GREETING SUMMARY' DELIMITED BY SIZE
+001340       INTO RPT-LINE.
+001350     WRITE RPT-LINE.
+001360     MOVE SPACES TO RPT-LINE.
+001370     STRING 'RUN DATE: '  DELIMITED BY SIZE
+001380            WS-EDIT-DATE  DELIMITED BY SIZE
+001390            '   PAGE: '   DELIMITED BY SIZE
+001400            WS-EDIT-PAGE  DELIMITED BY SIZE
+001410       INTO RPT-LINE.
+001420     WRITE RPT-LINE.
+001430     MOVE SPACES TO RPT-LINE.
+001440     WRITE RPT-LINE.
+001450 1100-EXIT.
+001460     EXIT.
+
+001470*===============================================================
+001480* 7000-PRODUCE-REPORT - SORT THE LOG AND BUILD THE REPORT
+001490*===============================================================
+001500 7000-PRODUCE-REPORT.
+001510     SORT SORT-WORK
+001520         ON ASCENDING KEY VL-NAME OF SORT-WORK-RECORD
+001530         USING VISITOR-LOG
+001540         OUTPUT PROCEDURE IS 7100-SUMMARIZE THRU 7100-EXIT.
+001550     CLOSE DUP-WORK-FILE.
+001560     PERFORM 7600-WRITE-TOTALS THRU 7600-EXIT.
+001570     PERFORM 7700-WRITE-DUPLICATE-LISTING THRU 7700-EXIT.
+001580     PERFORM 7800-UPDATE-WEEKLY-TOTALS THRU 7800-EXIT.
+001590 7000-EXIT.
+001600     EXIT.
+
+001610*===============================================================
+001620* 7100-SUMMARIZE - SORT OUTPUT PROCEDURE, ONE PASS OVER THE LOG
+001630*===============================================================
+001640 7100-SUMMARIZE.
+001650     PERFORM 7110-RETURN-SORT-WORK THRU 7110-EXIT.
+001660     PERFORM 7150-SUMMARIZE-ONE-RECORD THRU 7150-EXIT
+001670         UNTIL WS-END-OF-SORT.
+001680     IF WS-CURRENT-NAME-COUNT > 1
+001690         PERFORM 7200-WRITE-DUPLICATE-LINE THRU 7200-EXIT
+001700     END-IF.
+001710 7100-EXIT.
+001720     EXIT.
+
+001730*===============================================================
+001740* 7110-RETURN-SORT-WORK - READ-AHEAD LOGIC FOR THE SORTED FILE
+001750*===============================================================
+001760 7110-RETURN-SORT-WORK.
+001770     RETURN SORT-WORK
+001780         AT END
+001790             SET WS-END-OF-SORT TO TRUE
+001800     END-RETURN.
+001810 7110-EXIT.
+001820     EXIT.
+
+001830*===============================================================
+001840* 7150-SUMMARIZE-ONE-RECORD - CONTROL BREAK ON NAME
+001850*===============================================================
+001860 7150-SUMMARIZE-ONE-RECORD.
+001870     ADD 1 TO WS-TOTAL-GREETINGS.
+001880     IF VL-NAME OF SORT-WORK-RECORD = WS-PRIOR-NAME
+001890         ADD 1 TO WS-CURRENT-NAME-COUNT
+001900     ELSE
+001910         IF WS-CURRENT-NAME-COUNT > 1
+001920             PERFORM 7200-WRITE-DUPLICATE-LINE THRU 7200-EXIT
+001930         END-IF
+001940         ADD 1 TO WS-DISTINCT-NAMES
+001950         MOVE 1 TO WS-CURRENT-NAME-COUNT
+001960         MOVE VL-NAME OF SORT-WORK-RECORD TO WS-PRIOR-NAME
+001970     END-IF.
+001980     PERFORM 7110-RETURN-SORT-WORK THRU 7110-EXIT.
+001990 7150-EXIT.
+002000     EXIT.
+
+002010*===============================================================
+002020* 7200-WRITE-DUPLICATE-LINE - STAGE ONE REPEAT-NAME LINE
+002030*===============================================================
+002040 7200-WRITE-DUPLICATE-LINE.
+002050     ADD 1 TO WS-DUPLICATE-COUNT.
+002060     MOVE WS-CURRENT-NAME-COUNT TO WS-EDIT-REPEAT.
+002070     MOVE SPACES TO DUP-LINE.
+002080     STRING '  '            DELIMITED BY SIZE
+002090            WS-PRIOR-NAME    DELIMITED BY SIZE
+002100            ' SEEN '         DELIMITED BY SIZE
+002110            WS-EDIT-REPEAT   DELIMITED BY SIZE
+002120            ' TIMES'         DELIMITED BY SIZE
+002130       INTO DUP-LINE.
+002140     WRITE DUP-LINE.
+002150 7200-EXIT.
+002160     EXIT.
+
+002170*===============================================================
+002180* 7600-WRITE-TOTALS - GRAND TOTAL LINES
+002190*===============================================================
+002200 7600-WRITE-TOTALS.
+002210     MOVE WS-TOTAL-GREETINGS TO WS-EDIT-COUNT.
+002220     MOVE SPACES TO RPT-LINE.
+002230     STRING 'TOTAL GREETINGS ISSUED . . . . . ' DELIMITED BY SIZE
+002240            WS-EDIT-COUNT                       DELIMITED BY SIZE
+002250       INTO RPT-LINE.
+002260     WRITE RPT-LINE.
+002270     MOVE WS-DISTINCT-NAMES TO WS-EDIT-COUNT.
+002280     MOVE SPACES TO RPT-LINE.
+002290     STRING 'DISTINCT NAMES GREETED . . . . . ' DELIMITED BY SIZE
+002300            WS-EDIT-COUNT                       DELIMITED BY SIZE
+002310       INTO RPT-LINE.
+002320     WRITE RPT-LINE.
+002330 7600-EXIT.
+002340     EXIT.
+
+002350*===============================================================
+002360* 7700-WRITE-DUPLICATE-LISTING - COPY STAGED LINES TO REPORT
+002370*===============================================================
+002380 7700-WRITE-DUPLICATE-LISTING.
+002390     MOVE SPACES TO RPT-LINE.
+002400     WRITE RPT-LINE.
+002410     MOVE SPACES TO RPT-LINE.
+002420     STRING 'REPEAT VISITOR LISTING' DELIMITED BY SIZE
+002430       INTO RPT-LINE.
+002440     WRITE RPT-LINE.
+002450     IF WS-DUPLICATE-COUNT = 0
+002460         MOVE SPACES TO RPT-LINE
+002470         STRING '  NONE FOUND' DELIMITED BY SIZE INTO RPT-LINE
+002480         WRITE RPT-LINE
+002490     ELSE
+002500         OPEN INPUT DUP-WORK-FILE
+002510         PERFORM 7710-READ-DUP-LINE THRU 7710-EXIT
+002520         PERFORM 7750-COPY-ONE-DUP-LINE THRU 7750-EXIT
+002530             UNTIL WS-END-OF-DUP
+002540         CLOSE DUP-WORK-FILE
+002550     END-IF.
+002560 7700-EXIT.
+002570     EXIT.
+
+002580*===============================================================
+002590* 7710-READ-DUP-LINE - READ-AHEAD LOGIC FOR DUP-WORK-FILE
+002600*===============================================================
+002610 7710-READ-DUP-LINE.
+002620     READ DUP-WORK-FILE
+002630         AT END
+002640             SET WS-END-OF-DUP TO TRUE
+002650     END-READ.
+002660 7710-EXIT.
+002670     EXIT.
+
+002680*===============================================================
+002690* 7750-COPY-ONE-DUP-LINE - ECHO ONE STAGED DUPLICATE LINE
+002700*===============================================================
+002710 7750-COPY-ONE-DUP-LINE.
+002720     MOVE DUP-LINE TO RPT-LINE.
+002730     WRITE RPT-LINE.
+002740     PERFORM 7710-READ-DUP-LINE THRU 7710-EXIT.
+002750 7750-EXIT.
+002760     EXIT.
+
+002770*===============================================================
+002780* 7800-UPDATE-WEEKLY-TOTALS - ROLL TODAY'S COUNT INTO THE WEEK
+002790* WEEKLY-TOTALS CARRIES ONE RUNNING-TOTAL RECORD BETWEEN DAYS.
+002800* A MONDAY RUN STARTS THE COUNT OVER; ANY OTHER DAY ADDS TO
+002810* WHATEVER THE PRIOR RUN LEFT BEHIND.
+002820*===============================================================
+002830 7800-UPDATE-WEEKLY-TOTALS.
+002840     ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK.
+002850     MOVE 0 TO WS-WEEKLY-TOTAL.
+002860     IF WS-DAY-OF-WEEK NOT = 1
+002870         PERFORM 7810-READ-PRIOR-WEEKLY THRU 7810-EXIT
+002880     END-IF.
+002890     ADD WS-TOTAL-GREETINGS TO WS-WEEKLY-TOTAL.
+002900     OPEN OUTPUT WEEKLY-TOTALS.
+002910     MOVE WS-RUN-DATE        TO WK-WEEK-ENDING-DATE.
+002920     MOVE WS-WEEKLY-TOTAL    TO WK-TOTAL-GREETINGS.
+002930     WRITE WEEKLY-RECORD.
+002940     CLOSE WEEKLY-TOTALS.
+002950     PERFORM 7850-WRITE-WEEKLY-LINE THRU 7850-EXIT.
+002960 7800-EXIT.
+002970     EXIT.
+
+002980*===============================================================
+002990* 7810-READ-PRIOR-WEEKLY - PICK UP THE RUNNING TOTAL SO FAR
+003000*===============================================================
+003010 7810-READ-PRIOR-WEEKLY.
+003020     OPEN INPUT WEEKLY-TOTALS.
+003030     IF WS-WEEKLY-STATUS = '00'
+003040         READ WEEKLY-TOTALS
+003050             NOT AT END
+003060                 MOVE WK-TOTAL-GREETINGS TO WS-WEEKLY-TOTAL
+003070         END-READ
+003080         CLOSE WEEKLY-TOTALS
+003090     END-IF.
+003100 7810-EXIT.
+003110     EXIT.
+
+003120*===============================================================
+003130* 7850-WRITE-WEEKLY-LINE - PRINT THE WEEK-TO-DATE FIGURE
+003140*===============================================================
+003150 7850-WRITE-WEEKLY-LINE.
+003160     MOVE WS-WEEKLY-TOTAL TO WS-EDIT-WEEKLY.
+003170     MOVE SPACES TO RPT-LINE.
+003180     STRING 'WEEK-TO-DATE GREETINGS . . . . .' DELIMITED BY SIZE
+003190            WS-EDIT-WEEKLY                     DELIMITED BY SIZE
+003200       INTO RPT-LINE.
+003210     WRITE RPT-LINE.
+003220 7850-EXIT.
+003230     EXIT.
+
+003240*===============================================================
+003250* 9000-TERMINATE - CLOSE THE REPORT FILE
+003260*===============================================================
+003270 9000-TERMINATE.
+003280     CLOSE SUMMARY-REPORT.
+003290 9000-EXIT.
+003300     EXIT.
